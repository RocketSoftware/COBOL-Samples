@@ -10,15 +10,53 @@
       $set sourceformat(variable)
        program-id. ColonColonSyntax.
 
+       environment division.
+       input-output section.
+       file-control.
+           select coordinates-file assign to "coordinates.dat"
+               organization line sequential
+               file status is ws-coordinates-status.
+           select exceptions-file assign to "exceptions.rpt"
+               organization line sequential
+               file status is ws-exceptions-status.
+           select results-file assign to "results.dat"
+               organization line sequential
+               file status is ws-results-status.
+
+       data division.
+       file section.
+       fd  coordinates-file.
+       01  coordinates-record.
+           03 coord-x pic s9(4)v99 sign leading separate.
+           03 coord-y pic s9(4)v99 sign leading separate.
+           03 coord-z pic s9(4)v99 sign leading separate.
+
+       fd  exceptions-file.
+       01  exception-line pic x(80).
+
+       fd  results-file.
+       01  results-record.
+           03 result-x pic s9(4)v99 sign leading separate.
+           03 result-y pic s9(4)v99 sign leading separate.
+           03 result-z pic s9(4)v99 sign leading separate.
+
+       working-storage section.
+       01 ws-coordinates-status pic xx.
+       01 ws-exceptions-status pic xx.
+       01 ws-results-status pic xx.
+
        local-storage section.
        01 vector-t typedef.
          03 x float-long.
          03 y float-long.
+         03 z float-long.
        01 disp.
          03 value '('.
-         03 x pic 9.99.
+         03 x pic -9(4).99.
+         03 value ', '.
+         03 y pic -9(4).99.
          03 value ', '.
-         03 y pic 9.99.
+         03 z pic -9(4).99.
          03 value ')'.
 
        01 v vector-t.
@@ -26,20 +64,92 @@
        01 total float-long.
 
        procedure division.
+      *>Normalize a whole day's worth of shipment routing coordinate
+      *>pairs from a file, one result line per input record, instead
+      *>of handling a single hardcoded vector per run.
+           open output exceptions-file
+           if ws-exceptions-status <> "00"
+               display "COLONCOLONSYNTAX: unable to open "
+                 "exceptions.rpt, status " ws-exceptions-status
+           end-if
+           open output results-file
+           if ws-results-status <> "00"
+               display "COLONCOLONSYNTAX: unable to open "
+                 "results.dat, status " ws-results-status
+           end-if
+           open input coordinates-file
+           if ws-coordinates-status <> "00"
+               display "COLONCOLONSYNTAX: unable to open "
+                 "coordinates.dat, status " ws-coordinates-status
+           else
+               perform until ws-coordinates-status = "10"
+                   read coordinates-file
+                       at end
+                           move "10" to ws-coordinates-status
+                       not at end
+                           perform normalize-vector
+                   end-read
+               end-perform
+               close coordinates-file
+           end-if
+           close exceptions-file
+           close results-file
+           goback.
+
+       normalize-vector section.
       *>Assigning values using :: to reference members of group item
-           move 5 to v::x
-           move 3 to v::y
+           move coord-x to v::x
+           move coord-y to v::y
+           move coord-z to v::z
 
-      *>First compute the total, taking x and y from v
-           compute total = v::x + v::y
+      *>First compute the total, taking x, y and z from v
+           compute total = v::x + v::y + v::z
 
-      *>Now compute the components of the unit vector, store in res
-           compute res::x = v::x / total
-           compute res::y = v::y / total
+      *>Guard against dividing by zero instead of letting the program
+      *>abend. total = 0 only means the components cancel out when
+      *>summed -- x=5/y=-5/z=0 hits this same branch without being the
+      *>zero vector, so the two cases get distinct messages instead of
+      *>both being reported as "zero vector".
+           if total = 0
+               if v::x = 0 and v::y = 0 and v::z = 0
+                   display "COLONCOLONSYNTAX ERROR: zero vector, "
+                     "cannot normalize"
+                   move spaces to exception-line
+                   string "ZERO VECTOR: X=" coord-x " Y=" coord-y
+                     " Z=" coord-z delimited by size into exception-line
+               else
+                   display "COLONCOLONSYNTAX ERROR: vector components "
+                     "sum to zero, cannot normalize"
+                   move spaces to exception-line
+                   string "COMPONENT SUM IS ZERO: X=" coord-x " Y="
+                     coord-y " Z=" coord-z
+                     delimited by size into exception-line
+               end-if
+               if ws-exceptions-status = "00"
+                   write exception-line
+               end-if
+           else
+               *>Now compute the components of the unit vector, store
+               *>in res
+               compute res::x = v::x / total
+               compute res::y = v::y / total
+               compute res::z = v::z / total
+
+               *>Move these components to be displayed
+               move res::x to disp::x
+               move res::y to disp::y
+               move res::z to disp::z
+               display disp
+
+               *>Write the normalized vector to a structured output
+               *>file so the routing system downstream can pick it up
+               *>directly instead of someone transcribing the console.
+               move res::x to result-x
+               move res::y to result-y
+               move res::z to result-z
+               if ws-results-status = "00"
+                   write results-record
+               end-if
+           end-if.
 
-      *>Move these components to be displayed
-           move res::x to disp::x
-           move res::y to disp::y
-           display disp
-           goback.
        end program.
