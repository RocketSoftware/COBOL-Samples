@@ -10,15 +10,305 @@
       $set sourceformat(variable)
        program-id. ParameterizedSections.
 
+       environment division.
+       input-output section.
+       file-control.
+           select n-file assign to "fibonacci.dat"
+               organization line sequential
+               file status is ws-n-status.
+           select report-file assign to "fibonacci.rpt"
+               organization line sequential
+               file status is ws-report-status.
+           select batch-file assign to "fibbatch.dat"
+               organization line sequential
+               file status is ws-batch-status.
+           select batch-results-file assign to "fibbatch.rpt"
+               organization line sequential
+               file status is ws-batch-results-status.
+           select batch-checkpoint-file assign to "fibcheckpoint.dat"
+               organization indexed
+               access mode dynamic
+               record key checkpoint-key
+               file status is ws-batch-checkpoint-status.
+
+       data division.
+       file section.
+       fd  n-file.
+       01  n-record.
+           03 n-value pic 9(4).
+
+       fd  report-file.
+       01  report-line pic x(80).
+
+       fd  batch-file.
+       01  batch-record.
+           03 batch-n-value pic 9(4).
+
+       fd  batch-results-file.
+       01  batch-results-line pic x(80).
+
+       fd  batch-checkpoint-file.
+       01  batch-checkpoint-record.
+           03 checkpoint-key pic x(8).
+           03 checkpoint-processed-count binary-long.
+
+       working-storage section.
+       01 ws-n-status pic xx.
+       01 ws-report-status pic xx.
+       01 ws-n binary-long.
+       01 ws-n-disp pic ---9(4).
+       01 ws-term-disp pic ---9(4).
+       01 ws-value-disp pic -9(9).
+       01 ws-n-valid binary-long value 0.
+
+      *>fib(46) is the largest term that still fits in a signed
+      *>32-bit binary-long; fib(47) overflows it. Reject anything
+      *>at or beyond that up front instead of letting COMPUTE wrap.
+       78 78-max-n value 46.
+
+       01 ws-batch-mode binary-long value 0.
+       01 ws-batch-status pic xx.
+       01 ws-batch-results-status pic xx.
+       01 ws-batch-checkpoint-status pic xx.
+       01 ws-batch-checkpoint-open binary-long value 0.
+       01 ws-batch-skip-count binary-long value 0.
+       01 ws-batch-processed-count binary-long value 0.
+       01 ws-batch-result binary-long.
+       01 ws-batch-n-disp pic ---9(4).
+       01 ws-batch-result-disp pic -9(9).
+
+       01 ws-call-result binary-long.
+       01 ws-call-status binary-long.
+
        procedure division.
-           display fibonacci(10)
+      *>Single-value mode, driven by fibonacci.dat, always runs.
+      *>When a batch work file of n-values is also present, the whole
+      *>batch additionally runs with its own checkpoint/restart -- the
+      *>two modes are independent demonstrations of the same
+      *>fibonacci section/subprogram, not alternatives to each other.
+           perform read-n-parameter
+           perform validate-n
+           open output report-file
+           if ws-report-status <> "00"
+               display "PARAMETERIZEDSECTIONS: unable to open "
+                 "fibonacci.rpt, status " ws-report-status
+           end-if
+           if ws-n-valid = 1
+               display fibonacci(ws-n)
+           else
+               display "PARAMETERIZEDSECTIONS: n=" ws-n
+                 " is out of range, must be 0 to " 78-max-n
+           end-if
+           close report-file
+
+           open input batch-file
+           if ws-batch-status = "00"
+               close batch-file
+               perform run-fibonacci-batch
+           end-if
            goback.
 
+       run-fibonacci-batch section.
+      *>Batch driver: work through fibbatch.dat one n-value per line,
+      *>appending "N=.. RESULT=.." to fibbatch.rpt, and checkpointing
+      *>after every value so a restart resumes at the next
+      *>unprocessed line instead of redoing the whole batch.
+           perform check-for-batch-restart
+
+           open input batch-file
+           if ws-batch-skip-count > 0
+               perform ws-batch-skip-count times
+                   read batch-file
+                       at end
+                           continue
+                   end-read
+               end-perform
+               open extend batch-results-file
+           else
+               open output batch-results-file
+           end-if
+           if ws-batch-results-status <> "00"
+               display "PARAMETERIZEDSECTIONS: unable to open "
+                 "fibbatch.rpt, status " ws-batch-results-status
+           end-if
+
+           move ws-batch-skip-count to ws-batch-processed-count
+           perform until ws-batch-status = "10"
+               read batch-file
+                   at end
+                       move "10" to ws-batch-status
+                   not at end
+                       move batch-n-value to ws-n
+                       perform validate-n
+                       move spaces to batch-results-line
+                       if ws-n-valid = 1
+                           call "Fibonacci" using ws-n ws-batch-result
+                             ws-call-status
+                           move ws-n to ws-batch-n-disp
+                           move ws-batch-result to ws-batch-result-disp
+                           string "N=" ws-batch-n-disp " RESULT="
+                             ws-batch-result-disp
+                             delimited by size into batch-results-line
+                       else
+                           move ws-n to ws-batch-n-disp
+                           string "N=" ws-batch-n-disp
+                             " REJECTED: out of range"
+                             delimited by size into batch-results-line
+                       end-if
+                       if ws-batch-results-status = "00"
+                           write batch-results-line
+                       end-if
+                       add 1 to ws-batch-processed-count
+                       perform write-batch-checkpoint
+               end-read
+           end-perform
+           close batch-file
+           close batch-results-file
+           perform clear-batch-checkpoint.
+
+       check-for-batch-restart section.
+      *>Look for a checkpoint left by a prior run and, if found,
+      *>resume after the last successfully processed line.
+           open i-o batch-checkpoint-file
+           if ws-batch-checkpoint-status = "35"
+               open output batch-checkpoint-file
+               close batch-checkpoint-file
+               move 0 to ws-batch-skip-count
+           else
+               move 1 to ws-batch-checkpoint-open
+               move "CURRENT " to checkpoint-key
+               read batch-checkpoint-file
+                   invalid key
+                       move 0 to ws-batch-skip-count
+                   not invalid key
+                       display "PARAMETERIZEDSECTIONS: resuming "
+                         "fibonacci batch after "
+                         checkpoint-processed-count " lines"
+                       move checkpoint-processed-count to
+                         ws-batch-skip-count
+               end-read
+               close batch-checkpoint-file
+               move 0 to ws-batch-checkpoint-open
+           end-if.
+
+       write-batch-checkpoint section.
+      *>One checkpoint record, rewritten after every processed line.
+           move "CURRENT " to checkpoint-key
+           move ws-batch-processed-count to checkpoint-processed-count
+           if ws-batch-checkpoint-open = 0
+               open i-o batch-checkpoint-file
+               move 1 to ws-batch-checkpoint-open
+               write batch-checkpoint-record
+                   invalid key
+                       rewrite batch-checkpoint-record
+               end-write
+           else
+               rewrite batch-checkpoint-record
+                   invalid key
+                       write batch-checkpoint-record
+               end-rewrite
+           end-if.
+
+       clear-batch-checkpoint section.
+      *>Batch finished clean -- drop the checkpoint so the next run
+      *>starts from the top of a fresh fibbatch.dat.
+           if ws-batch-checkpoint-open = 1
+               close batch-checkpoint-file
+               move 0 to ws-batch-checkpoint-open
+           end-if
+           open output batch-checkpoint-file
+           close batch-checkpoint-file.
+
+       validate-n section.
+      *>Reject a negative n or one large enough to overflow
+      *>binary-long before ever calling fibonacci. Delegated to the
+      *>Fibonacci subprogram so the range rule lives in exactly one
+      *>place instead of being copied into every caller.
+           call "Fibonacci" using ws-n ws-call-result ws-call-status
+           if ws-call-status = 0
+               move 1 to ws-n-valid
+           else
+               move 0 to ws-n-valid
+           end-if.
+
+       read-n-parameter section.
+           open input n-file
+           if ws-n-status <> "00"
+               display "PARAMETERIZEDSECTIONS: unable to open "
+                 "fibonacci.dat, status " ws-n-status
+               move 10 to ws-n
+           else
+               read n-file
+                   at end
+                       move 10 to ws-n
+                   not at end
+                       move n-value to ws-n
+               end-read
+               close n-file
+           end-if.
+
        fibonacci section (n as binary-long) returning result as binary-long.
-           if n <= 1
-               move n to result
+      *>Computed iteratively, reusing the previous two terms, instead
+      *>of recomputing fibonacci(n-1) + fibonacci(n-2) recursively --
+      *>this no longer blows up once n grows past a handful of terms.
+      *>Also emits the full 0..n sequence to a report file so a
+      *>capacity-forecast run leaves a record of every term, not just
+      *>the final answer.
+           declare previous as binary-long value 0
+           declare current as binary-long value 1
+           declare nextTerm as binary-long
+           declare term as binary-long
+
+           move n to ws-n-disp
+           move spaces to report-line
+           string "FIBONACCI SEQUENCE THROUGH N=" ws-n-disp
+             delimited by size into report-line
+           if ws-report-status = "00"
+               write report-line
+           end-if
+
+           move 0 to ws-term-disp
+           move previous to ws-value-disp
+           move spaces to report-line
+           string "  TERM " ws-term-disp " = " ws-value-disp
+             delimited by size into report-line
+           if ws-report-status = "00"
+               write report-line
+           end-if
+
+           if n <= 0
+               move previous to result
                exit section
            end-if
-           compute result = fibonacci(n - 1) + fibonacci(n - 2).
+
+           move 1 to ws-term-disp
+           move current to ws-value-disp
+           move spaces to report-line
+           string "  TERM " ws-term-disp " = " ws-value-disp
+             delimited by size into report-line
+           if ws-report-status = "00"
+               write report-line
+           end-if
+
+           if n = 1
+               move current to result
+               exit section
+           end-if
+
+           perform varying term as binary-long from 2 by 1 until
+             term > n
+               compute nextTerm = previous + current
+               move current to previous
+               move nextTerm to current
+               move term to ws-term-disp
+               move current to ws-value-disp
+               move spaces to report-line
+               string "  TERM " ws-term-disp " = " ws-value-disp
+                 delimited by size into report-line
+               if ws-report-status = "00"
+                   write report-line
+               end-if
+           end-perform
+           move current to result.
 
        end program.
