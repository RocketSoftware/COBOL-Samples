@@ -0,0 +1,63 @@
+      ******************************************************************
+      *
+      * (C) Copyright 2010-2024 Rocket Software, Inc. or one of its affiliates. All Rights Reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+
+      $set sourceformat(variable)
+       program-id. Fibonacci.
+
+      *>Callable subprogram form of the iterative fibonacci
+      *>calculation in ParameterizedSections, so other programs can
+      *>get a validated nth term without duplicating the range check
+      *>or the recursion-vs-iteration tradeoff for themselves.
+       data division.
+       working-storage section.
+       01 ws-previous binary-long.
+       01 ws-current binary-long.
+       01 ws-next-term binary-long.
+       01 ws-term binary-long.
+
+      *>fib(46) is the largest term that still fits in a signed
+      *>32-bit binary-long; fib(47) overflows it.
+       78 78-max-n value 46.
+
+       linkage section.
+       01 ls-n binary-long.
+       01 ls-result binary-long.
+       01 ls-status binary-long.
+      *>ls-status: 0 = ok, 1 = n out of range (negative or > 78-max-n)
+
+       procedure division using ls-n ls-result ls-status.
+           if ls-n < 0 or ls-n > 78-max-n
+               move 1 to ls-status
+               move 0 to ls-result
+               goback
+           end-if
+
+           move 0 to ls-status
+           move 0 to ws-previous
+           move 1 to ws-current
+
+           if ls-n <= 0
+               move ws-previous to ls-result
+               goback
+           end-if
+
+           if ls-n = 1
+               move ws-current to ls-result
+               goback
+           end-if
+
+           perform varying ws-term from 2 by 1 until ws-term > ls-n
+               compute ws-next-term = ws-previous + ws-current
+               move ws-current to ws-previous
+               move ws-next-term to ws-current
+           end-perform
+           move ws-current to ls-result
+           goback.
+
+       end program Fibonacci.
