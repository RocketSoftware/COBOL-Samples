@@ -10,34 +10,397 @@
       $set sourceformat(variable)
        program-id. MergeSort.
 
+       environment division.
+       input-output section.
+       file-control.
+           select extract-file assign to "extract.dat"
+               organization line sequential
+               file status is ws-extract-status.
+           select report-file assign to "mergesort.rpt"
+               organization line sequential
+               file status is ws-report-status.
+           select checkpoint-file assign to "checkpoint.dat"
+               organization indexed
+               access mode dynamic
+               record key checkpoint-key
+               file status is ws-checkpoint-status.
+           select exceptions-file assign to "exceptions.rpt"
+               organization line sequential
+               file status is ws-exceptions-status.
+           select sort-work-file assign to "sortwork.dat".
+           select sorted-output-file assign to "sortout.dat"
+               organization line sequential
+               file status is ws-sortout-status.
+           select clean-output-file assign to "cleanout.dat"
+               organization line sequential
+               file status is ws-cleanout-status.
+
+       data division.
+       file section.
+       fd  extract-file.
+       01  extract-record.
+           03 extract-key pic 9(9).
+
+       fd  report-file.
+       01  report-line pic x(80).
+
+       fd  exceptions-file.
+       01  exception-line pic x(80).
+
+       sd  sort-work-file.
+       01  sort-work-record.
+           03 sort-work-key pic 9(9).
+
+       fd  sorted-output-file.
+       01  sorted-output-record.
+           03 sorted-output-key pic 9(9).
+
+       fd  clean-output-file.
+       01  clean-output-record.
+           03 clean-output-key pic 9(9).
+
+       fd  checkpoint-file.
+      *>One record per checkpointed unit of work. For the recursive
+      *>in-memory sort, checkpoint-key identifies a single node of the
+      *>merge tree (its starting offset and length within the original
+      *>array) so a restart can reuse or resume that node specifically
+      *>instead of only ever protecting the outermost merge pass. The
+      *>external sort-merge path (run-external-sort-merge) uses the
+      *>same record shape under a fixed key to checkpoint its single
+      *>sequential pass. checkpoint-complete distinguishes a node that
+      *>finished sorting ("Y", contents are its final sorted output)
+      *>from one whose own merge was only partway done when the last
+      *>checkpoint was taken ("N", contents are the merge-so-far).
+       01  checkpoint-record.
+           03 checkpoint-key pic x(18).
+           03 checkpoint-complete pic x(01).
+           03 checkpoint-node-length binary-long.
+           03 checkpoint-merged-so-far binary-long.
+           03 checkpoint-sub1-index binary-long.
+           03 checkpoint-sub2-index binary-long.
+           03 checkpoint-node-contents binary-long occurs
+             5000 times.
+
        working-storage section.
        01 numbers-t typedef.
          03 numbers-length binary-short.
          03 numbers-array.
-           05 numbers-contents binary-long occurs 20.
+           05 numbers-contents binary-long occurs 1 to 5000
+             times depending on numbers-length.
+
+         78 78-max-entries value 5000.
+         78 78-checkpoint-interval value 500.
+      *>Nodes of the merge tree smaller than this are cheap enough to
+      *>redo from scratch that checkpointing them isn't worthwhile --
+      *>only nodes at or above this size get their own checkpoint
+      *>record, which bounds the amount of recursive work an abend can
+      *>cost you to (at most) a subtree just under this size.
+         78 78-checkpoint-node-min-size value 100.
+
+       01 ws-extract-status pic xx.
+       01 ws-report-status pic xx.
+       01 ws-checkpoint-status pic xx.
+       01 ws-exceptions-status pic xx.
+       01 ws-sortout-status pic xx.
+       01 ws-cleanout-status pic xx.
+       01 ws-record-count binary-long value 0.
+       01 ws-sorted-count binary-long value 0.
+       01 ws-dup-count binary-long value 0.
+       01 ws-merge-count binary-long value 0.
+       01 ws-run-date pic 9(8).
+       01 ws-heading-line pic x(80).
+       01 ws-count-line pic x(80).
+       01 ws-key-disp pic 9(9).
+       01 ws-dup-count-disp pic 9(9).
+       01 ws-sorted-count-disp pic 9(9).
+
+       01 ws-checkpoint-written binary-long value 0.
+       01 ws-restart-found binary-long value 0.
+
+      *>Identifies one node of the merge tree: its starting offset and
+      *>length within the original array. Built fresh for every lookup
+      *>or write against checkpoint-file.
+       01 ws-node-key pic x(18).
+       01 ws-node-offset-disp pic 9(9).
+       01 ws-node-length-disp pic 9(9).
 
-         78 78-arr-len value 16.
-       01 sample-numbers constant.
-         03 binary-long occurs 78-arr-len values 2, 4, 1, 7, 8, 5, 15, 16, 10, 13, 3, 14, 12, 6, 9, 11.
+      *>Fixed keys for each path's run-level metadata record -- distinct
+      *>from each other and from any numeric node key above so a
+      *>leftover record from one day's run (which may have taken either
+      *>path) is never misread by the other path on a later day.
+       01 ws-recursive-meta-key pic x(18)
+         value "RECURSIVE-META".
+       01 ws-external-checkpoint-key pic x(18)
+         value "EXTERNAL-SORTMERGE".
+       01 ws-ext-resume-count binary-long value 0.
+       01 ws-ext-resume-dup-count binary-long value 0.
+       01 ws-ext-resume-last-key pic 9(9) value 0.
 
        procedure division.
            declare numbers as numbers-t
-           move 78-arr-len to numbers::numbers-length
 
-           *>Populate the numbers array
-           move sample-numbers to numbers::numbers-array
+           *>Load the day's extract into numbers::numbers-array,
+           *>replacing the old hardcoded sample-numbers constant.
+           perform load-extract-file
 
-           declare sortedNumbers as numbers-t
-           move 78-arr-len to sortedNumbers::numbers-length
-           perform mergesort(reference numbers) returning sortedNumbers
+           if ws-record-count > 78-max-entries
+               *>Volume exceeds what comfortably fits in working
+               *>storage -- hand off to the external sort-merge path
+               *>instead of recursing over an in-memory array.
+               display "MERGESORT: " ws-record-count
+                 " records exceeds in-memory limit of " 78-max-entries
+                 ", using external sort-merge"
+               perform run-external-sort-merge
+           else
+               perform check-for-restart(numbers::numbers-length)
+
+               declare sortedNumbers as numbers-t
+               move numbers::numbers-length to
+                 sortedNumbers::numbers-length
+               perform mergesort(reference numbers, 0)
+                 returning sortedNumbers
+               perform clear-checkpoint
+
+               declare reconciledNumbers as numbers-t
+               perform reconcile-duplicates(reference sortedNumbers)
+                 returning reconciledNumbers
+
+               perform print-numbers(reference reconciledNumbers)
+           end-if
 
-           perform print-numbers(reference sortedNumbers)
            goback.
 
-       mergesort section (reference arr as numbers-t) returning sortedArr as numbers-t.
+       load-extract-file section.
+      *>Reads the real extract file into numbers::numbers-array.
+      *>numbers-array is OCCURS ... DEPENDING ON so we're no longer
+      *>capped at 20 entries -- real batches run into the thousands.
+           move 78-max-entries to numbers::numbers-length
+           move 0 to ws-record-count
+
+           open input extract-file
+           if ws-extract-status <> "00"
+               display "MERGESORT: unable to open extract.dat, status "
+                 ws-extract-status
+           else
+               perform until ws-extract-status = "10"
+                   read extract-file
+                       at end
+                           move "10" to ws-extract-status
+                       not at end
+                           add 1 to ws-record-count
+                           if ws-record-count <= 78-max-entries
+                               move extract-key to
+                                 numbers::numbers-contents
+                                 (ws-record-count)
+                           end-if
+                   end-read
+               end-perform
+               close extract-file
+           end-if
+
+           if ws-record-count <= 78-max-entries
+               move ws-record-count to numbers::numbers-length
+           end-if.
+
+       check-for-restart section (currentLength as binary-long).
+      *>If a prior run abended partway through the sort, pick up from
+      *>whatever nodes of the merge tree were already checkpointed
+      *>instead of re-sorting everything -- mergesort below looks up
+      *>its own node on every call, at every recursion level, so this
+      *>section only needs to (a) decide whether ANY usable checkpoint
+      *>exists for today's extract, via a fixed metadata record keyed
+      *>separately from every node record, and (b) prime ws-merge-count
+      *>so the checkpoint-interval countdown continues instead of
+      *>restarting. The metadata (and every node record under it) is
+      *>only trusted when it was written against an array the same
+      *>size as today's -- a different day's extract after an abend
+      *>gets a fresh sort instead of a silently corrupted one.
+           move 0 to ws-restart-found
+           move 0 to ws-merge-count
+           open i-o checkpoint-file
+           if ws-checkpoint-status = "35"
+               *>No checkpoint file yet -- nothing to restart from.
+               open output checkpoint-file
+               close checkpoint-file
+           else
+               move ws-recursive-meta-key to checkpoint-key
+               read checkpoint-file
+                   invalid key
+                       continue
+                   not invalid key
+                       if checkpoint-node-length <> currentLength
+                           display "MERGESORT: checkpoint was taken "
+                             "against a " checkpoint-node-length
+                             "-record array, today's extract has "
+                             currentLength
+                             " records -- discarding stale checkpoint"
+                       else
+                           move 1 to ws-restart-found
+                           move checkpoint-merged-so-far to
+                             ws-merge-count
+                           display "MERGESORT: restarting from "
+                             "checkpoint at global merge position "
+                             ws-merge-count
+                       end-if
+               end-read
+               close checkpoint-file
+           end-if
+           move 0 to ws-checkpoint-written
+           if ws-restart-found = 0
+               perform clear-checkpoint
+           end-if.
+
+       ensure-checkpoint-open section.
+      *>checkpoint-file is opened i-o once per run and kept open across
+      *>every checkpoint write, node or metadata, mirroring how the
+      *>input files in this program are opened once for their whole
+      *>read loop.
+           if ws-checkpoint-written = 0
+               open i-o checkpoint-file
+               move 1 to ws-checkpoint-written
+           end-if.
+
+       write-checkpoint-meta section.
+      *>Records the overall progress of the run (how many total merge
+      *>steps have completed, across every level of the tree) so a
+      *>restart knows where the checkpoint-interval countdown left off
+      *>and can tell today's extract apart from a differently-sized
+      *>one.
+           move ws-recursive-meta-key to checkpoint-key
+           move "N" to checkpoint-complete
+           move ws-record-count to checkpoint-node-length
+           move ws-merge-count to checkpoint-merged-so-far
+           perform ensure-checkpoint-open
+           write checkpoint-record
+               invalid key
+                   rewrite checkpoint-record
+           end-write.
+
+       write-node-checkpoint section (nodeOffset as binary-long,
+         reference arr as numbers-t, mergedSoFar as binary-long,
+         sub1Pos as binary-long, sub2Pos as binary-long,
+         complete as binary-long).
+      *>Checkpoints one node of the merge tree, identified by its
+      *>offset and length within the original array. Called both
+      *>periodically while a node's own merge is in progress
+      *>(complete = 0, contents are the merge-so-far) and once when a
+      *>node finishes (complete = 1, contents are its final sorted
+      *>output) -- at every recursion level, not just the outermost
+      *>pass, so an abend deep in the divide-and-conquer phase only
+      *>costs a restart the work of the one node that was in flight.
+           move nodeOffset to ws-node-offset-disp
+           move arr::numbers-length to ws-node-length-disp
+           move spaces to ws-node-key
+           string ws-node-offset-disp ws-node-length-disp
+             delimited by size into ws-node-key
+           move ws-node-key to checkpoint-key
+           if complete = 1
+               move "Y" to checkpoint-complete
+           else
+               move "N" to checkpoint-complete
+           end-if
+           move arr::numbers-length to checkpoint-node-length
+           move mergedSoFar to checkpoint-merged-so-far
+           move sub1Pos to checkpoint-sub1-index
+           move sub2Pos to checkpoint-sub2-index
+           perform varying i as binary-long from 1 by 1 until i >
+             mergedSoFar
+               move arr::numbers-contents(i) to
+                 checkpoint-node-contents(i)
+           end-perform
+           perform ensure-checkpoint-open
+           write checkpoint-record
+               invalid key
+                   rewrite checkpoint-record
+           end-write
+           perform write-checkpoint-meta.
+
+       lookup-node-checkpoint section (nodeOffset as binary-long,
+         nodeLength as binary-long, reference found as binary-long,
+         reference completeFlag as binary-long,
+         reference mergedSoFar as binary-long,
+         reference sub1Pos as binary-long,
+         reference sub2Pos as binary-long,
+         reference contentsArr as numbers-t).
+      *>Looks for a prior checkpoint of this specific node (identified
+      *>by its offset+length within the original array) so a restart
+      *>can reuse a subtree that already finished, or resume one whose
+      *>own merge was only partway done, instead of only ever being
+      *>able to protect the outermost pass.
+           move nodeOffset to ws-node-offset-disp
+           move nodeLength to ws-node-length-disp
+           move spaces to ws-node-key
+           string ws-node-offset-disp ws-node-length-disp
+             delimited by size into ws-node-key
+           move 0 to found
+           move nodeLength to contentsArr::numbers-length
+           move ws-node-key to checkpoint-key
+           perform ensure-checkpoint-open
+           read checkpoint-file
+               invalid key
+                   continue
+               not invalid key
+                   move 1 to found
+                   if checkpoint-complete = "Y"
+                       move 1 to completeFlag
+                   else
+                       move 0 to completeFlag
+                   end-if
+                   move checkpoint-merged-so-far to mergedSoFar
+                   move checkpoint-sub1-index to sub1Pos
+                   move checkpoint-sub2-index to sub2Pos
+                   perform varying i as binary-short from 1 by 1
+                     until i > mergedSoFar
+                       move checkpoint-node-contents(i) to
+                         contentsArr::numbers-contents(i)
+                   end-perform
+           end-read.
+
+       clear-checkpoint section.
+      *>The run completed cleanly -- there is nothing to restart, so
+      *>every node and metadata record is discarded together.
+           if ws-checkpoint-written = 1
+               close checkpoint-file
+               move 0 to ws-checkpoint-written
+           end-if
+           open output checkpoint-file
+           close checkpoint-file.
+
+       mergesort section (reference arr as numbers-t,
+         offset as binary-long) returning sortedArr as numbers-t.
+      *>offset is this node's starting position within the ORIGINAL
+      *>array (0 at the root); together with arr::numbers-length it
+      *>uniquely identifies this node of the merge tree for
+      *>checkpointing purposes, at every level of the recursion.
            move arr::numbers-length to sortedArr::numbers-length
-           if arr::numbers-length = 1
-               *> At base case
+
+      *>Local to this call frame -- mergesort recurses, and a shared
+      *>WORKING-STORAGE item here would be overwritten by every nested
+      *>call before this node got a chance to act on its own lookup.
+           declare foundCheckpoint as binary-long value 0
+           declare foundComplete as binary-long value 0
+           declare foundMerged as binary-long value 0
+           declare foundSub1Index as binary-long value 0
+           declare foundSub2Index as binary-long value 0
+
+           if arr::numbers-length >= 78-checkpoint-node-min-size
+               perform lookup-node-checkpoint(offset,
+                 arr::numbers-length, reference foundCheckpoint,
+                 reference foundComplete, reference foundMerged,
+                 reference foundSub1Index,
+                 reference foundSub2Index, reference sortedArr)
+           end-if
+
+           if foundCheckpoint = 1 and foundComplete = 1
+               *>This node already finished sorting before a prior
+               *>abend -- reuse its output instead of re-sorting it.
+               continue
+           else
+           if arr::numbers-length <= 1
+               *> At base case -- an empty node (length 0, e.g. a
+               *> no-activity day's extract) has nothing to sort, and
+               *> would otherwise split into two length-0 halves and
+               *> recurse forever without ever reaching length 1.
                move arr to sortedArr
            else
                *> Split array, recurse further.
@@ -68,15 +431,30 @@
                    move arr::numbers-contents(sub1length + i)
                      to sub2::numbers-contents(i)
                end-perform
-               *> Recursive step on subarrays
-               perform mergesort(reference sub1) returning sub1
-               perform mergesort(reference sub2) returning sub2
+               *> Recursive step on subarrays -- each call looks up its
+               *> own checkpoint, so a subtree that finished before a
+               *> prior abend comes straight back without re-sorting.
+               declare sub2Offset as binary-long
+               compute sub2Offset = offset + sub1length
+               perform mergesort(reference sub1, offset) returning sub1
+               perform mergesort(reference sub2, sub2Offset)
+                 returning sub2
 
                *> Get sub1 and sub2 in order, now sort these
                declare sub1Index as binary-short = 1
                declare sub2Index as binary-short = 1
-               perform varying i as binary-short from 1 by 1 until i >
-                 arr::numbers-length
+               declare mergeStart as binary-short = 1
+
+               if foundCheckpoint = 1 and foundComplete = 0
+                   *>This node's own merge was interrupted -- resume
+                   *>from where it left off.
+                   move foundSub1Index to sub1Index
+                   move foundSub2Index to sub2Index
+                   compute mergeStart = foundMerged + 1
+               end-if
+
+               perform varying i as binary-short from mergeStart by 1
+                 until i > arr::numbers-length
                    if sub1Index <= sub1Length and sub2Index <=
                      sub2Length
                        if sub1::numbers-contents(sub1Index) <= sub2::
@@ -102,13 +480,280 @@
                            compute sub2Index = sub2Index + 1
                        end-if
                    end-if
+                   add 1 to ws-merge-count
+                   if arr::numbers-length >= 78-checkpoint-node-min-size
+                     and function mod(ws-merge-count,
+                       78-checkpoint-interval) = 0
+                       perform write-node-checkpoint(offset,
+                         reference sortedArr, i, sub1Index, sub2Index, 0)
+                   end-if
                end-perform
+
+               if arr::numbers-length >= 78-checkpoint-node-min-size
+                   perform write-node-checkpoint(offset,
+                     reference sortedArr, arr::numbers-length,
+                     sub1Index, sub2Index, 1)
+               end-if
+           end-if
            end-if.
 
+       reconcile-duplicates section (reference arr as numbers-t)
+         returning cleanArr as numbers-t.
+      *>Walks the sorted array looking for adjacent equal keys.
+      *>Duplicates are written to the exceptions report instead of
+      *>being passed through to print-numbers.
+           declare distinctCount as binary-short value 0
+           move 0 to ws-dup-count
+           move arr::numbers-length to cleanArr::numbers-length
+
+           open output exceptions-file
+           if ws-exceptions-status <> "00"
+               display "MERGESORT: unable to open exceptions.rpt, "
+                 "status " ws-exceptions-status
+           end-if
+
+           perform varying i as binary-short from 1 by 1 until i >
+             arr::numbers-length
+               if i > 1 and arr::numbers-contents(i) =
+                 arr::numbers-contents(i - 1)
+                   add 1 to ws-dup-count
+                   if ws-exceptions-status = "00"
+                       move arr::numbers-contents(i) to ws-key-disp
+                       move spaces to exception-line
+                       string "DUPLICATE KEY: " ws-key-disp
+                         delimited by size into exception-line
+                       write exception-line
+                   end-if
+               else
+                   add 1 to distinctCount
+                   move arr::numbers-contents(i) to
+                     cleanArr::numbers-contents(distinctCount)
+               end-if
+           end-perform
+
+           if ws-exceptions-status = "00"
+               move ws-dup-count to ws-dup-count-disp
+               move spaces to exception-line
+               string "DUPLICATES FOUND: " ws-dup-count-disp
+                 delimited by size into exception-line
+               write exception-line
+               close exceptions-file
+           end-if
+
+           move distinctCount to cleanArr::numbers-length.
+
        print-numbers section (reference arr as numbers-t).
-           perform varying i as binary-short from 1 by 1 until i > arr::
-             numbers-length
-               display arr::numbers-contents(i)
-           end-perform.
+      *>Writes a proper report -- heading, run date, one sorted value
+      *>per detail line, trailing count -- instead of scrolling
+      *>values past on the console.
+           accept ws-run-date from date yyyymmdd
+
+           open output report-file
+           if ws-report-status <> "00"
+               display "MERGESORT: unable to open mergesort.rpt, "
+                 "status " ws-report-status
+           else
+               move spaces to ws-heading-line
+               string "MERGESORT REPORT - RUN DATE: " ws-run-date
+                 delimited by size into ws-heading-line
+               write report-line from ws-heading-line
+
+               move spaces to report-line
+               write report-line
+
+               move 0 to ws-sorted-count
+               perform varying i as binary-short from 1 by 1 until i >
+                 arr::numbers-length
+                   move spaces to report-line
+                   move arr::numbers-contents(i) to report-line
+                   write report-line
+                   add 1 to ws-sorted-count
+               end-perform
+
+               move ws-sorted-count to ws-sorted-count-disp
+               move spaces to ws-count-line
+               string "RECORDS SORTED: " ws-sorted-count-disp
+                 delimited by size into ws-count-line
+               write report-line from ws-count-line
+
+               close report-file
+           end-if.
+
+       print-numbers-from-file section.
+      *>File-based counterpart of print-numbers for the external
+      *>sort-merge path, where volumes are too large to hold in the
+      *>numbers-t array.
+           accept ws-run-date from date yyyymmdd
+
+           open output report-file
+           if ws-report-status <> "00"
+               display "MERGESORT: unable to open mergesort.rpt, "
+                 "status " ws-report-status
+           else
+               move spaces to ws-heading-line
+               string "MERGESORT REPORT - RUN DATE: " ws-run-date
+                 delimited by size into ws-heading-line
+               write report-line from ws-heading-line
+
+               move spaces to report-line
+               write report-line
+
+               move 0 to ws-sorted-count
+               open input clean-output-file
+               perform until ws-cleanout-status = "10"
+                   read clean-output-file
+                       at end
+                           move "10" to ws-cleanout-status
+                       not at end
+                           move spaces to report-line
+                           move clean-output-key to report-line
+                           write report-line
+                           add 1 to ws-sorted-count
+                   end-read
+               end-perform
+               close clean-output-file
+
+               move ws-sorted-count to ws-sorted-count-disp
+               move spaces to ws-count-line
+               string "RECORDS SORTED: " ws-sorted-count-disp
+                 delimited by size into ws-count-line
+               write report-line from ws-count-line
+
+               close report-file
+           end-if.
+
+       check-for-external-restart section.
+      *>Mirrors check-for-restart, for the external sort-merge path's
+      *>single sequential reconciliation pass: if a prior run abended
+      *>partway through several thousand records, pick up from the
+      *>last checkpointed record instead of starting over at record
+      *>one. Shares checkpoint-file with the recursive path, but under
+      *>its own reserved key (ws-external-checkpoint-key, distinct from
+      *>ws-recursive-meta-key and every numeric node key) -- so a
+      *>leftover record from a run that took the other path on a prior
+      *>day is never misread as this path's restart position.
+           move 0 to ws-ext-resume-count
+           move 0 to ws-ext-resume-dup-count
+           move 0 to ws-ext-resume-last-key
+           open i-o checkpoint-file
+           if ws-checkpoint-status = "35"
+               open output checkpoint-file
+               close checkpoint-file
+           else
+               move ws-external-checkpoint-key to checkpoint-key
+               read checkpoint-file
+                   invalid key
+                       continue
+                   not invalid key
+                       move checkpoint-merged-so-far to
+                         ws-ext-resume-count
+                       move checkpoint-sub1-index to
+                         ws-ext-resume-dup-count
+                       move checkpoint-sub2-index to
+                         ws-ext-resume-last-key
+                       display "MERGESORT: resuming external "
+                         "sort-merge from record " ws-ext-resume-count
+               end-read
+               close checkpoint-file
+           end-if
+           move 0 to ws-checkpoint-written.
+
+       write-external-checkpoint section.
+      *>Periodic checkpoint of the external sort-merge's single
+      *>sequential pass: how many records have been reconciled, the
+      *>running duplicate count, and the last key seen (so duplicate
+      *>detection continues correctly across a restart boundary).
+           move ws-external-checkpoint-key to checkpoint-key
+           move "N" to checkpoint-complete
+           move ws-record-count to checkpoint-merged-so-far
+           move ws-dup-count to checkpoint-sub1-index
+           move clean-output-key to checkpoint-sub2-index
+           perform ensure-checkpoint-open
+           write checkpoint-record
+               invalid key
+                   rewrite checkpoint-record
+           end-write.
+
+       run-external-sort-merge section.
+      *>Iterative external sort-merge for volumes beyond what
+      *>comfortably fits in working storage: SORT the extract file to
+      *>a work file, then stream through it once to reconcile
+      *>duplicates and produce the report, instead of recursing over
+      *>a working-storage array. Checkpointed periodically so the
+      *>several-thousand-record volumes this path exists for are
+      *>protected the same as the in-memory recursive path.
+           sort sort-work-file on ascending key sort-work-key
+               using extract-file
+               giving sorted-output-file
+
+           move 0 to ws-dup-count
+           move 0 to ws-record-count
+           perform check-for-external-restart
+
+           open input sorted-output-file
+           if ws-ext-resume-count > 0
+               move ws-ext-resume-count to ws-record-count
+               move ws-ext-resume-dup-count to ws-dup-count
+               move ws-ext-resume-last-key to clean-output-key
+               open extend clean-output-file
+               open extend exceptions-file
+               perform varying i as binary-long from 1 by 1
+                 until i > ws-ext-resume-count or
+                 ws-sortout-status = "10"
+                   read sorted-output-file
+                       at end
+                           move "10" to ws-sortout-status
+                   end-read
+               end-perform
+           else
+               open output clean-output-file
+               open output exceptions-file
+           end-if
+           if ws-exceptions-status <> "00"
+               display "MERGESORT: unable to open exceptions.rpt, "
+                 "status " ws-exceptions-status
+           end-if
+
+           perform until ws-sortout-status = "10"
+               read sorted-output-file
+                   at end
+                       move "10" to ws-sortout-status
+                   not at end
+                       add 1 to ws-record-count
+                       if ws-record-count > 1 and sorted-output-key =
+                         clean-output-key
+                           add 1 to ws-dup-count
+                           if ws-exceptions-status = "00"
+                               move spaces to exception-line
+                               string "DUPLICATE KEY: "
+                                 sorted-output-key
+                                 delimited by size into exception-line
+                               write exception-line
+                           end-if
+                       else
+                           move sorted-output-key to clean-output-key
+                           write clean-output-record
+                       end-if
+                       if function mod(ws-record-count,
+                         78-checkpoint-interval) = 0
+                           perform write-external-checkpoint
+                       end-if
+               end-read
+           end-perform
+
+           if ws-exceptions-status = "00"
+               move ws-dup-count to ws-dup-count-disp
+               move spaces to exception-line
+               string "DUPLICATES FOUND: " ws-dup-count-disp
+                 delimited by size into exception-line
+               write exception-line
+               close exceptions-file
+           end-if
+
+           close sorted-output-file
+           close clean-output-file
+           perform clear-checkpoint
+
+           perform print-numbers-from-file.
 
        end program.
