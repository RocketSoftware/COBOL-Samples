@@ -10,24 +10,306 @@
       $set sourceformat(variable)
        program-id. LocalVariables.
 
+       environment division.
+       input-output section.
+       file-control.
+           select param-file assign to "addnums.dat"
+               organization line sequential
+               file status is ws-param-status.
+           select audit-file assign to "addnums.aud"
+               organization line sequential
+               file status is ws-audit-status.
+           select control-file assign to "controltotal.dat"
+               organization line sequential
+               file status is ws-control-status.
+           select exceptions-file assign to "addnums.exc"
+               organization line sequential
+               file status is ws-exceptions-status.
+           select charges-file assign to "charges.dat"
+               organization line sequential
+               file status is ws-charges-status.
+           select charges-report assign to "charges.rpt"
+               organization line sequential
+               file status is ws-charges-rpt-status.
+
+       data division.
+       file section.
+       fd  param-file.
+       01  param-record.
+           03 param-num1 pic 9(5).
+           03 param-num2 pic 9(5).
+
+       fd  audit-file.
+       01  audit-record pic x(80).
+
+       fd  control-file.
+       01  control-record.
+           03 control-total pic 9(5).
+
+       fd  exceptions-file.
+       01  exception-record pic x(80).
+
+       fd  charges-file.
+       01  charges-record.
+           03 charge-account pic 9(6).
+           03 charge-amount pic 9(7).
+
+       fd  charges-report.
+       01  charges-report-record pic x(80).
+
        working-storage section.
        01 numTd pic 9(5) typedef.
-       01 ws-num1 pic 9(4) comp-5.
-       01 ws-num2 pic 9(4) comp-5.
+      *>ws-num1/ws-num2 are wide enough that their sum can exceed
+      *>numTd's 9(5) capacity (e.g. 60000 + 50000), so the ON SIZE
+      *>ERROR guard in addNums is reachable, not dead code.
+       01 ws-num1 pic 9(5) comp-5.
+       01 ws-num2 pic 9(5) comp-5.
+
+       01 ws-param-status pic xx.
+       01 ws-audit-status pic xx.
+       01 ws-control-status pic xx.
+       01 ws-exceptions-status pic xx.
+       01 ws-charges-status pic xx.
+       01 ws-charges-rpt-status pic xx.
+
+       01 ws-run-date pic 9(8).
+       01 ws-run-time pic 9(8).
+       01 ws-reconcile-mode binary-long value 0.
+       01 ws-account-disp pic 9(6).
+      *>subtotal/grandTotal are binary-long (max 2,147,483,647), so
+      *>these need 10 digits, not 9 -- charge-amount is pic 9(7) and
+      *>enough charges on one account or across the whole run would
+      *>silently truncate a 9-digit display field.
+       01 ws-subtotal-disp pic 9(10).
+       01 ws-grand-total-disp pic 9(10).
 
        procedure division.
-           move 2 to ws-num1
-           move 5 to ws-num2
-           perform addNums
+      *>ws-num1/ws-num2 come from the parameter file so operators can
+      *>rerun addNums with new figures without a recompile.
+      *>Audit trail: one record per addNums invocation so month-end
+      *>close can prove what was calculated and when.
+           open output audit-file
+           if ws-audit-status <> "00"
+               display "LOCALVARIABLES: unable to open addnums.aud, "
+                 "status " ws-audit-status
+           end-if
+
+      *>Reconciliation mode: if an external control-total file is
+      *>present, compare every addNums result against the next
+      *>control-total record instead of just trusting the DISPLAY.
+           move 0 to ws-reconcile-mode
+           open input control-file
+           if ws-control-status = "00"
+               move 1 to ws-reconcile-mode
+               open output exceptions-file
+               if ws-exceptions-status <> "00"
+                   display "LOCALVARIABLES: unable to open "
+                     "addnums.exc, status " ws-exceptions-status
+               end-if
+           end-if
+
+           open input param-file
+           if ws-param-status <> "00"
+               display "LOCALVARIABLES: unable to open addnums.dat, "
+                 "status " ws-param-status
+           else
+               perform until ws-param-status = "10"
+                   read param-file
+                       at end
+                           move "10" to ws-param-status
+                       not at end
+                           move param-num1 to ws-num1
+                           move param-num2 to ws-num2
+                           perform addNums
+                   end-read
+               end-perform
+               close param-file
+           end-if
+
+           close audit-file
+           if ws-reconcile-mode = 1
+               close control-file
+               close exceptions-file
+           end-if
 
-           move 1 to ws-num1
-           move 2 to ws-num2
-           perform addNums
+           perform addAccountCharges
 
            goback.
 
        addNums section.
-           declare result as numTd = ws-num1 + ws-num2
-           display result.
+      *>result is typed from numTd (pic 9(5)); guard the add with
+      *>ON SIZE ERROR so a sum too large for numTd is flagged instead
+      *>of silently truncating. The audit trail and reconciliation
+      *>still run when this fires -- an overflowed add is exactly the
+      *>kind of thing month-end close needs a record of, and skipping
+      *>reconcile-control-total here would de-sync every later
+      *>comparison in the run by one control-total record.
+           declare result as numTd
+           declare overflowFlag as binary-long value 0
+
+           compute result = ws-num1 + ws-num2
+               on size error
+                   move 1 to overflowFlag
+                   move 0 to result
+                   display "ADDNUMS ERROR: sum of " ws-num1 " and "
+                     ws-num2 " overflows numTd"
+           end-compute
+
+           if overflowFlag = 0
+               display result
+           end-if
+           perform write-audit-record(ws-num1, ws-num2, result,
+             overflowFlag)
+           if ws-reconcile-mode = 1
+               perform reconcile-control-total(result, overflowFlag)
+           end-if.
+
+       reconcile-control-total section (addResult as numTd,
+         overflowed as binary-long).
+      *>Compares addNums's result against the next control-total
+      *>record from the source system, flagging any mismatch on the
+      *>exceptions report instead of us eyeballing DISPLAY output.
+      *>An overflowed add still consumes its control-total record --
+      *>it's flagged as its own exception rather than compared, but
+      *>every later record in the file stays aligned with the addNums
+      *>call it belongs to. Once the control-total file itself runs
+      *>out, every remaining addNums result is equally unreconcilable
+      *>and gets its own "no control total" exception -- not just the
+      *>first one, which would leave every later mismatch unflagged.
+           if ws-control-status = "10"
+               move spaces to exception-record
+               string "NO CONTROL TOTAL RECORD FOR RESULT: "
+                 addResult
+                 delimited by size into exception-record
+               if ws-exceptions-status = "00"
+                   write exception-record
+               end-if
+           else
+               read control-file
+                   at end
+                       move "10" to ws-control-status
+                       move spaces to exception-record
+                       string "NO CONTROL TOTAL RECORD FOR RESULT: "
+                         addResult
+                         delimited by size into exception-record
+                       if ws-exceptions-status = "00"
+                           write exception-record
+                       end-if
+                   not at end
+                       if overflowed = 1
+                           move spaces to exception-record
+                           string "ADDNUMS OVERFLOW: EXPECTED "
+                             control-total
+                             " BUT SUM COULD NOT BE COMPUTED"
+                             delimited by size into exception-record
+                           if ws-exceptions-status = "00"
+                               write exception-record
+                           end-if
+                       else
+                           if control-total <> addResult
+                               move spaces to exception-record
+                               string "CONTROL TOTAL MISMATCH: "
+                                 "EXPECTED " control-total " GOT "
+                                 addResult
+                                 delimited by size into exception-record
+                               if ws-exceptions-status = "00"
+                                   write exception-record
+                               end-if
+                           end-if
+                       end-if
+               end-read
+           end-if.
+
+       write-audit-record section (num1 as numTd, num2 as numTd,
+         addResult as numTd, overflowed as binary-long).
+           accept ws-run-date from date yyyymmdd
+           accept ws-run-time from time
+
+           move spaces to audit-record
+           if overflowed = 1
+               string "NUM1: " num1 " NUM2: " num2
+                 " RESULT: OVERFLOW DATE: " ws-run-date " TIME: "
+                 ws-run-time
+                 delimited by size into audit-record
+           else
+               string "NUM1: " num1 " NUM2: " num2 " RESULT: "
+                 addResult " DATE: " ws-run-date " TIME: " ws-run-time
+                 delimited by size into audit-record
+           end-if
+           if ws-audit-status = "00"
+               write audit-record
+           end-if.
+
+       addAccountCharges section.
+      *>Totals a variable-length list of charge amounts per account,
+      *>printing a subtotal each time the account number changes and
+      *>a grand total at the end -- a control-break total alongside
+      *>addNums's simple two-operand add.
+           declare previousAccount as binary-long value 0
+           declare subtotal as binary-long value 0
+           declare grandTotal as binary-long value 0
+           declare haveAccount as binary-long value 0
+
+           open input charges-file
+           if ws-charges-status <> "00"
+               display "LOCALVARIABLES: unable to open charges.dat, "
+                 "status " ws-charges-status
+           else
+               open output charges-report
+               if ws-charges-rpt-status <> "00"
+                   display "LOCALVARIABLES: unable to open "
+                     "charges.rpt, status " ws-charges-rpt-status
+               end-if
+
+               perform until ws-charges-status = "10"
+                   read charges-file
+                       at end
+                           move "10" to ws-charges-status
+                       not at end
+                           if haveAccount = 1 and charge-account <>
+                             previousAccount
+                               perform write-account-subtotal(
+                                 previousAccount, subtotal)
+                               move 0 to subtotal
+                           end-if
+                           add charge-amount to subtotal
+                           add charge-amount to grandTotal
+                           move charge-account to previousAccount
+                           move 1 to haveAccount
+                   end-read
+               end-perform
+
+               if haveAccount = 1
+                   perform write-account-subtotal(previousAccount,
+                     subtotal)
+               end-if
+
+               move grandTotal to ws-grand-total-disp
+               move spaces to charges-report-record
+               string "GRAND TOTAL: " ws-grand-total-disp
+                 delimited by size into charges-report-record
+               if ws-charges-rpt-status = "00"
+                   write charges-report-record
+               end-if
+
+               close charges-file
+               close charges-report
+           end-if.
+
+       write-account-subtotal section (account as binary-long,
+         amt as binary-long).
+      *>Takes account/amt as parameters rather than reading
+      *>addAccountCharges's locals directly -- declare-scoped
+      *>variables aren't visible outside the section they're
+      *>declared in.
+           move account to ws-account-disp
+           move amt to ws-subtotal-disp
+           move spaces to charges-report-record
+           string "ACCOUNT " ws-account-disp " SUBTOTAL: "
+             ws-subtotal-disp
+             delimited by size into charges-report-record
+           if ws-charges-rpt-status = "00"
+               write charges-report-record
+           end-if.
 
        end program.
